@@ -0,0 +1,16 @@
+      **************************************************************************
+      *  Shared batch audit/exception log - ADOS, VFS-UK and VOR interface    *
+      *    jobs all write here so a run's problems can be looked up later     *
+      *    instead of re-running the job and hoping to reproduce them.        *
+      *                                                                       *
+      *  Change:                                                             *
+      *  IPNxxxx yyyy/mm/dd BZxxx Comment                                    *
+      **************************************************************************
+           05  AL-PROGRAM-NAME           PIC X(10).
+           05  AL-RUN-NUMBER             PIC S9(7)      COMP-3.
+           05  AL-TIMESTAMP              PIC X(16).
+           05  AL-TIMESTAMP-FIELDS REDEFINES AL-TIMESTAMP.
+               10  AL-TS-DATE            PIC 9(8).
+               10  AL-TS-TIME            PIC 9(8).
+           05  AL-RECORD-KEY             PIC X(20).
+           05  AL-PROBLEM-DESC           PIC X(60).
