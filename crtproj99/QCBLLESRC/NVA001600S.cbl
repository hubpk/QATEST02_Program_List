@@ -36,6 +36,24 @@
                          RECORD KEY    IS EXTERNALLY-DESCRIBED-KEY
                          FILE STATUS   IS ST-PFORD.
 
+      * InvBCVs that came back with no usable AOL code
+           SELECT AOLEXCPT ASSIGN      TO DATABASE-AOLEXCPL0
+                         ORGANIZATION  IS SEQUENTIAL
+                         ACCESS        IS SEQUENTIAL
+                         FILE STATUS   IS ST-AOLEXCPT.
+
+      * End-of-run AOL enrichment summary
+           SELECT SUMRPT ASSIGN        TO DATABASE-UNSUMRPL0
+                         ORGANIZATION  IS SEQUENTIAL
+                         ACCESS        IS SEQUENTIAL
+                         FILE STATUS   IS ST-SUMRPT.
+
+      * Shared ADOS/VFS-UK/VOR batch audit/exception log
+           SELECT AUDITLOG ASSIGN      TO DATABASE-AUDITLOGL0
+                         ORGANIZATION  IS SEQUENTIAL
+                         ACCESS        IS SEQUENTIAL
+                         FILE STATUS   IS ST-AUDITLOG.
+
        DATA DIVISION.
         FILE SECTION.
          FD UNIN.
@@ -50,22 +68,100 @@
           01 PFORDREC.
             COPY DDS-ALL-FORMATS OF PFORDPACL1.
 
+         FD AOLEXCPT.
+          01 AOLEXCPT-REC.
+             05  AE-INVBCV             PIC X(15).
+             05  FILLER                PIC X(01).
+             05  AE-REASON             PIC X(30).
+
+         FD SUMRPT.
+          01 SUMRPT-REC.
+             05  SR-LABEL              PIC X(40).
+             05  SR-COUNT              PIC Z(5)9.
+             05  FILLER                PIC X(33).
+
+         FD AUDITLOG.
+          01 AUDITLOG-REC.
+             COPY AUDITLOGL0.
+
        WORKING-STORAGE SECTION.
         01  ST-UNIN     PIC X(2).
         01  ST-UNOUT    PIC X(2).
         01  ST-PFORD    PIC X(2).
+        01  ST-AOLEXCPT PIC X(2).
+        01  ST-SUMRPT   PIC X(2).
+        01  ST-AUDITLOG PIC X(2).
         01  O-UNIN      PIC 9 VALUE ZERO.
         01  O-UNOUT     PIC 9 VALUE ZERO.
         01  O-PFORD     PIC 9 VALUE ZERO.
+        01  O-AOLEXCPT  PIC 9 VALUE ZERO.
+        01  O-SUMRPT    PIC 9 VALUE ZERO.
+        01  O-AUDITLOG  PIC 9 VALUE ZERO.
 
         01 W-COUNT      PIC 9(6)  VALUE ZEROES.
         01 W-EOF        PIC 9.
         01 W-FIRSTRUN   PIC 9.
 
+      * AOL match/usability counters - reset per UNIN record in ADD-AOL
+        01 W-MATCH-COUNT    PIC 9(3) VALUE ZERO.
+        01 W-CANCEL-COUNT   PIC 9(3) VALUE ZERO.
+        01 W-USABLE-COUNT   PIC 9(3) VALUE ZERO.
+
+      * Run summary counters for PRINT-SUMMARY
+        01 W-AOL-FILLED      PIC 9(6) VALUE ZEROES.
+        01 W-AOL-MULTI       PIC 9(6) VALUE ZEROES.
+        01 W-AOL-BLANK       PIC 9(6) VALUE ZEROES.
+        01 W-AOL-CANCEL-ONLY PIC 9(6) VALUE ZEROES.
+
+      * Set by CHECK-STATUS-EXCLUDED - does the PFORD status code just
+      *   read appear in L-EXCLUDE-STATUS (see READ-PFORD-NEXT)?
+        01 W-STATUS-EXCLUDED-FLAG PIC 9 VALUE ZERO.
+           88 W-STATUS-IS-EXCLUDED  VALUE 1.
+           88 W-STATUS-NOT-EXCLUDED VALUE 0.
+        01 W-STATUS-TALLY         PIC 9(2) VALUE ZERO.
+
+      * Preloaded PFORDPACL1 table - built once by LOAD-PFORD-TABLE,
+      *   scanned per UNIN record by ADD-AOL instead of re-reading
+      *   PFORDPACL1 itself every time.
+        01 W-PFORD-TAB-MAX        PIC 9(7) VALUE 50000.
+        01 W-PFORD-TAB-COUNT      PIC 9(7) VALUE ZERO.
+        01 W-TAB-POS              PIC 9(7) VALUE ZERO.
+        01 W-PFORD-TAB-TRUNC-FLAG PIC 9 VALUE ZERO.
+           88 W-PFORD-TAB-TRUNCATED VALUE 1.
+
+      * Set by ADD-AOL's SEARCH ALL - whether this InvBCV has any row
+      *   in PFORD-TABLE at all.
+        01 W-TAB-FOUND-FLAG       PIC 9 VALUE ZERO.
+           88 W-TAB-FOUND                  VALUE 1.
+
+        01 PFORD-TABLE.
+           05 PFORD-TAB-ENTRY OCCURS 1 TO 50000 TIMES
+                              DEPENDING ON W-PFORD-TAB-COUNT
+                              ASCENDING KEY IS PT-INVBCV
+                              INDEXED BY PT-IDX.
+              10 PT-INVBCV    PIC X(15).
+              10 PT-PACCDE    PIC X(10).
+              10 PT-STATUS    PIC X(01).
+
+       LINKAGE SECTION.
+      * Input : PFORD status codes that do NOT count as a valid match,
+      *   e.g. "C" for cancelled - up to 10 single-character codes,
+      *   packed left-justified. Spaces means "C" only, as before.
+        01 L-EXCLUDE-STATUS  PIC X(10).
+
+      * Input : this run's job/run number, stamped onto every shared
+      *   audit-log row this program writes so a run's exceptions can
+      *   be told apart from every other run's.
+        01 L-RUN-NUMBER      PIC S9(7)      COMP-3.
+
       ***************************************************************
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING L-EXCLUDE-STATUS L-RUN-NUMBER.
        MAIN SECTION.
        MAIN-B.
+           IF L-EXCLUDE-STATUS = SPACES
+             MOVE "C" TO L-EXCLUDE-STATUS
+           END-IF.
+
            OPEN INPUT UNIN.
            IF ST-UNIN NOT = "00"
              GO TO MAIN-E
@@ -78,12 +174,32 @@
            END-IF.
            MOVE 1 TO O-PFORD.
 
+           PERFORM LOAD-PFORD-TABLE.
+
            OPEN OUTPUT UNOUT.
            IF ST-UNOUT NOT = "00"
              GO TO MAIN-E
            END-IF.
            MOVE 1 TO O-UNOUT.
 
+           OPEN OUTPUT AOLEXCPT.
+           IF ST-AOLEXCPT NOT = "00"
+             GO TO MAIN-E
+           END-IF.
+           MOVE 1 TO O-AOLEXCPT.
+
+           OPEN OUTPUT SUMRPT.
+           IF ST-SUMRPT NOT = "00"
+             GO TO MAIN-E
+           END-IF.
+           MOVE 1 TO O-SUMRPT.
+
+           OPEN EXTEND AUDITLOG.
+           IF ST-AUDITLOG NOT = "00"
+             GO TO MAIN-E
+           END-IF.
+           MOVE 1 TO O-AUDITLOG.
+
            PERFORM PROCESS-DATA.
 
        MAIN-E.
@@ -99,6 +215,7 @@
                AT END
                  MOVE 1 TO W-EOF
                NOT AT END
+                 ADD 1 TO W-COUNT
       * Fill corresponding fields to output
                  INITIALIZE UNINVOICEO
                  MOVE CORR UNINVOICED TO UNINVOICEO
@@ -112,52 +229,232 @@
        PROCESS-DATA-E.
            EXIT.
 
+      ******************************************************************
+      * Loads PFORD-TABLE once, in ascending InvBCV key order, so
+      *   ADD-AOL below can scan memory for each UNIN record instead
+      *   of re-opening/re-positioning PFORDPACL1 every time.
+       LOAD-PFORD-TABLE SECTION.
+       LOAD-PFORD-TABLE-B.
+           MOVE 0 TO W-PFORD-TAB-COUNT.
+           MOVE 0 TO W-PFORD-TAB-TRUNC-FLAG.
+           MOVE LOW-VALUES TO HXIOINVBCV OF PFORD.
+
+           MOVE 0 TO W-EOF.
+           START PFORD KEY >= EXTERNALLY-DESCRIBED-KEY
+             INVALID KEY
+               MOVE 1 TO W-EOF
+           END-START.
+
+           PERFORM UNTIL W-EOF = 1
+             READ PFORD NEXT
+               AT END
+                 MOVE 1 TO W-EOF
+               NOT AT END
+                 IF W-PFORD-TAB-COUNT < W-PFORD-TAB-MAX
+                   ADD 1 TO W-PFORD-TAB-COUNT
+                   MOVE HXIOINVBCV OF PFORD
+                                    TO PT-INVBCV(W-PFORD-TAB-COUNT)
+                   MOVE HXIOPACCDE OF PFORD
+                                    TO PT-PACCDE(W-PFORD-TAB-COUNT)
+                   MOVE HXICPACSTS OF PFORD
+                                    TO PT-STATUS(W-PFORD-TAB-COUNT)
+                 ELSE
+                   SET W-PFORD-TAB-TRUNCATED TO TRUE
+                 END-IF
+             END-READ
+           END-PERFORM.
+
+      * The table filled before PFORDPACL1 ran out - log it so a
+      *   silent cutoff doesn't show up later as bogus "no AOL match"
+      *   exceptions with nothing to explain them.
+           IF W-PFORD-TAB-TRUNCATED
+             MOVE SPACES               TO AUDITLOG-REC
+             MOVE "NVA001600S"         TO AL-PROGRAM-NAME
+             MOVE L-RUN-NUMBER         TO AL-RUN-NUMBER
+             ACCEPT AL-TS-DATE         FROM DATE YYYYMMDD
+             ACCEPT AL-TS-TIME         FROM TIME
+             MOVE SPACES               TO AL-RECORD-KEY
+             MOVE "PFORD TABLE FULL - PFORDPACL1 TRUNCATED AT LOAD"
+                                        TO AL-PROBLEM-DESC
+             WRITE AUDITLOG-REC
+           END-IF.
+
+       LOAD-PFORD-TABLE-E.
+           EXIT.
+
       ******************************************************************
        ADD-AOL SECTION.
        ADD-AOL-B.
            MOVE SPACES TO AOL OF UNOUT.
            MOVE 1 TO W-FIRSTRUN.
+           MOVE 0 TO W-MATCH-COUNT.
+           MOVE 0 TO W-CANCEL-COUNT.
+           MOVE 0 TO W-USABLE-COUNT.
 
-      * There may by multiple AOL codes for one InvBCV
-           MOVE J6INVBCV OF UNIN TO HXIOINVBCV OF PFORD.
-           MOVE SPACES           TO HXIOPACCDE OF PFORD.
+      * PFORD-TABLE is loaded in ascending InvBCV order (PFORDPACL1 is
+      *   read via its own index), so it can be binary-searched - but
+      *   UNINVOICED's own read order is whatever the query that built
+      *   it used, not necessarily ascending, so each UNIN record is
+      *   looked up independently rather than carrying a position
+      *   forward from the last one.
+           MOVE 0 TO W-TAB-FOUND-FLAG.
+           SEARCH ALL PFORD-TAB-ENTRY
+             WHEN PT-INVBCV(PT-IDX) = J6INVBCV OF UNIN
+               SET W-TAB-FOUND TO TRUE
+           END-SEARCH.
 
-           START PFORD KEY >= EXTERNALLY-DESCRIBED-KEY
-             INVALID KEY
-               GO TO ADD-AOL-E
-           END-START.
+           IF NOT W-TAB-FOUND
+             GO TO ADD-AOL-E
+           END-IF.
 
-       READ-PFORD-NEXT.
-           READ PFORD NEXT
-             AT END
-               GO TO ADD-AOL-E
-             NOT AT END
-      * Check correct InvBCV
-               IF HXIOINVBCV OF PFORD = J6INVBCV OF UNIN
-      * AOL code must be filled and not in CANCELED state
-                 IF  HXIOPACCDE OF PFORD NOT = SPACES
-                 AND HXICPACSTS OF PFORD NOT = "C"
-                   IF W-FIRSTRUN = 1
-                     MOVE HXIOPACCDE OF PFORD TO AOL OF UNOUT
-                     MOVE 0 TO W-FIRSTRUN
-                   ELSE
-      * More codes are stringed to AOL field separated by space
-                     STRING FUNCTION TRIM(AOL OF UNOUT)
-                              DELIMITED BY SIZE
-                            " "                 DELIMITED BY SIZE
-                            FUNCTION TRIM(HXIOPACCDE OF PFORD)
-                              DELIMITED BY SIZE
-                       INTO AOL OF UNOUT
-                     END-STRING
-                   END-IF
-                 END-IF
-                 GO TO READ-PFORD-NEXT
+      * There may be multiple AOL codes for one InvBCV - SEARCH ALL
+      *   only guarantees it lands on one row of a matching run, so
+      *   back up to the first of that run before scanning every
+      *   match forward.
+           MOVE PT-IDX TO W-TAB-POS.
+           PERFORM UNTIL W-TAB-POS = 1
+                      OR PT-INVBCV(W-TAB-POS - 1) NOT = J6INVBCV OF UNIN
+             SUBTRACT 1 FROM W-TAB-POS
+           END-PERFORM.
+
+       TAB-SCAN-NEXT.
+           IF W-TAB-POS > W-PFORD-TAB-COUNT
+             GO TO ADD-AOL-E
+           END-IF.
+
+           IF PT-INVBCV(W-TAB-POS) = J6INVBCV OF UNIN
+             ADD 1 TO W-MATCH-COUNT
+             PERFORM CHECK-STATUS-EXCLUDED
+             IF W-STATUS-IS-EXCLUDED
+               ADD 1 TO W-CANCEL-COUNT
+             END-IF
+      * AOL code must be filled and its status not one of the excluded codes
+             IF  PT-PACCDE(W-TAB-POS) NOT = SPACES
+             AND W-STATUS-NOT-EXCLUDED
+               ADD 1 TO W-USABLE-COUNT
+               IF W-FIRSTRUN = 1
+                 MOVE PT-PACCDE(W-TAB-POS) TO AOL OF UNOUT
+                 MOVE 0 TO W-FIRSTRUN
                ELSE
-                 GO TO ADD-AOL-E
+      * More codes are stringed to AOL field separated by space
+                 STRING FUNCTION TRIM(AOL OF UNOUT)
+                          DELIMITED BY SIZE
+                        " "                 DELIMITED BY SIZE
+                        FUNCTION TRIM(PT-PACCDE(W-TAB-POS))
+                          DELIMITED BY SIZE
+                   INTO AOL OF UNOUT
+                 END-STRING
                END-IF
-           END-READ.
+             END-IF
+             ADD 1 TO W-TAB-POS
+             GO TO TAB-SCAN-NEXT
+           ELSE
+             GO TO ADD-AOL-E
+           END-IF.
+
+       CHECK-STATUS-EXCLUDED.
+      * A blank status never matches the padding spaces in
+      *   L-EXCLUDE-STATUS - only tally when there's a real code to test.
+           IF PT-STATUS(W-TAB-POS) NOT = SPACE
+             MOVE ZERO TO W-STATUS-TALLY
+             INSPECT L-EXCLUDE-STATUS TALLYING W-STATUS-TALLY
+               FOR ALL PT-STATUS(W-TAB-POS)
+             IF W-STATUS-TALLY > 0
+               SET W-STATUS-IS-EXCLUDED TO TRUE
+             ELSE
+               SET W-STATUS-NOT-EXCLUDED TO TRUE
+             END-IF
+           ELSE
+             SET W-STATUS-NOT-EXCLUDED TO TRUE
+           END-IF.
 
        ADD-AOL-E.
+      * Tally the run summary counts and drop an exception line for
+      *   any InvBCV that came back with no usable AOL code at all.
+           IF W-USABLE-COUNT > 0
+             ADD 1 TO W-AOL-FILLED
+             IF W-USABLE-COUNT > 1
+               ADD 1 TO W-AOL-MULTI
+             END-IF
+           ELSE
+             ADD 1 TO W-AOL-BLANK
+             PERFORM WRITE-AOL-EXCEPTION
+           END-IF.
+           EXIT SECTION.
+
+      ******************************************************************
+       WRITE-AOL-EXCEPTION SECTION.
+       WRITE-AOL-EXCEPTION-B.
+           MOVE SPACES           TO AOLEXCPT-REC.
+           MOVE J6INVBCV OF UNIN TO AE-INVBCV.
+           IF W-MATCH-COUNT = 0
+             MOVE "NO PFORD MATCH FOUND"    TO AE-REASON
+           ELSE
+             IF W-CANCEL-COUNT = W-MATCH-COUNT
+               MOVE "ALL MATCHES EXCLUDED"  TO AE-REASON
+               ADD 1 TO W-AOL-CANCEL-ONLY
+             ELSE
+               MOVE "NO USABLE AOL CODE"    TO AE-REASON
+             END-IF
+           END-IF.
+           WRITE AOLEXCPT-REC.
+           PERFORM WRITE-AUDIT-LOG.
+
+       WRITE-AOL-EXCEPTION-E.
+           EXIT.
+
+      ******************************************************************
+       WRITE-AUDIT-LOG SECTION.
+       WRITE-AUDIT-LOG-B.
+           MOVE SPACES                  TO AUDITLOG-REC.
+           MOVE "NVA001600S"            TO AL-PROGRAM-NAME.
+           MOVE L-RUN-NUMBER            TO AL-RUN-NUMBER.
+           ACCEPT AL-TS-DATE            FROM DATE YYYYMMDD.
+           ACCEPT AL-TS-TIME            FROM TIME.
+           MOVE AE-INVBCV                TO AL-RECORD-KEY.
+           MOVE AE-REASON                TO AL-PROBLEM-DESC.
+           WRITE AUDITLOG-REC.
+
+       WRITE-AUDIT-LOG-E.
+           EXIT.
+
+      ******************************************************************
+       PRINT-SUMMARY SECTION.
+       PRINT-SUMMARY-B.
+           MOVE SPACES TO SUMRPT-REC.
+           MOVE "UNINVOICED/AOL ENRICHMENT - RUN SUMMARY"
+                                           TO SR-LABEL.
+           WRITE SUMRPT-REC.
+
+           MOVE SPACES TO SUMRPT-REC.
+           WRITE SUMRPT-REC.
+
+           MOVE SPACES TO SUMRPT-REC.
+           MOVE "RECORDS READ FROM UNINVOICED"   TO SR-LABEL.
+           MOVE W-COUNT                          TO SR-COUNT.
+           WRITE SUMRPT-REC.
+
+           MOVE SPACES TO SUMRPT-REC.
+           MOVE "RECORDS WITH AOL CODE(S) FOUND" TO SR-LABEL.
+           MOVE W-AOL-FILLED                     TO SR-COUNT.
+           WRITE SUMRPT-REC.
+
+           MOVE SPACES TO SUMRPT-REC.
+           MOVE "  OF WHICH - MULTIPLE CODES"    TO SR-LABEL.
+           MOVE W-AOL-MULTI                      TO SR-COUNT.
+           WRITE SUMRPT-REC.
+
+           MOVE SPACES TO SUMRPT-REC.
+           MOVE "RECORDS LEFT WITH NO AOL CODE"  TO SR-LABEL.
+           MOVE W-AOL-BLANK                      TO SR-COUNT.
+           WRITE SUMRPT-REC.
+
+           MOVE SPACES TO SUMRPT-REC.
+           MOVE "  OF WHICH - ALL MATCHES EXCLUDED" TO SR-LABEL.
+           MOVE W-AOL-CANCEL-ONLY                TO SR-COUNT.
+           WRITE SUMRPT-REC.
+
+       PRINT-SUMMARY-E.
            EXIT.
 
       ******************************************************************
@@ -178,5 +475,21 @@
              MOVE 0 TO O-PFORD
            END-IF.
 
+           IF O-AOLEXCPT = 1
+             CLOSE AOLEXCPT
+             MOVE 0 TO O-AOLEXCPT
+           END-IF.
+
+           IF O-SUMRPT = 1
+             PERFORM PRINT-SUMMARY
+             CLOSE SUMRPT
+             MOVE 0 TO O-SUMRPT
+           END-IF.
+
+           IF O-AUDITLOG = 1
+             CLOSE AUDITLOG
+             MOVE 0 TO O-AUDITLOG
+           END-IF.
+
            GOBACK.
 
