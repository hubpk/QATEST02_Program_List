@@ -29,6 +29,18 @@
                            ACCESS        IS SEQUENTIAL
                            FILE STATUS   IS ST-VOR02DLL.
 
+      * Record-count trailer - one row per extract, written at the end
+           SELECT VORCTL   ASSIGN       TO DATABASE-VORCTLL0
+                           ORGANIZATION  IS SEQUENTIAL
+                           ACCESS        IS SEQUENTIAL
+                           FILE STATUS   IS ST-VORCTL.
+
+      * Shared ADOS/VFS-UK/VOR batch audit/exception log
+           SELECT AUDITLOG ASSIGN       TO DATABASE-AUDITLOGL0
+                           ORGANIZATION  IS SEQUENTIAL
+                           ACCESS        IS SEQUENTIAL
+                           FILE STATUS   IS ST-AUDITLOG.
+
        DATA DIVISION.
         FILE SECTION.
          FD VOR01DLL.
@@ -39,18 +51,50 @@
           01 VOR02DLLREC.
             COPY DDS-ALL-FORMATS OF VOR02DLLG.
 
+         FD VORCTL.
+          01 VORCTL-REC.
+             05  VC-FILE-NAME          PIC X(10).
+             05  VC-RECORD-COUNT       PIC 9(7).
+
+         FD AUDITLOG.
+          01 AUDITLOG-REC.
+             COPY AUDITLOGL0.
+
        WORKING-STORAGE SECTION.
         01  ST-VOR01DLL  PIC X(2).
         01  ST-VOR02DLL  PIC X(2).
+        01  ST-VORCTL    PIC X(2).
+        01  ST-AUDITLOG  PIC X(2).
         01  O-VOR01DLL   PIC 9 VALUE ZERO.
         01  O-VOR02DLL   PIC 9 VALUE ZERO.
+        01  O-VORCTL     PIC 9 VALUE ZERO.
+        01  O-AUDITLOG   PIC 9 VALUE ZERO.
 
         01 W-EOF        PIC 9.
 
+      * Whether the line just examined already had its CRLF stamp -
+      *   the stamp check/set runs straight against each file's own
+      *   FD record (VOR01DLLREC/VOR02DLLREC), not a copied work
+      *   area, so there is no separate buffer length to keep in
+      *   step with either extract's real (DDS-generated) record
+      *   length.
+        01 W-CRLF-ALREADY    PIC 9 VALUE ZERO.
+           88 W-CRLF-ALREADY-SET   VALUE 1.
+
+        01 W-VOR01-COUNT     PIC 9(7) VALUE ZERO.
+        01 W-VOR02-COUNT     PIC 9(7) VALUE ZERO.
+
+        01 W-CRLF-FILE-NAME  PIC X(10).
+        01 W-CRLF-KEY        PIC 9(7).
+
        LINKAGE SECTION.
+      * Input : this run's job/run number, stamped onto every shared
+      *   audit-log row this program writes so a run's exceptions can
+      *   be told apart from every other run's.
+        01 L-RUN-NUMBER      PIC S9(7)      COMP-3.
 
       ***************************************************************
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING L-RUN-NUMBER.
       * Main section of program
        MAIN SECTION.
        MAIN-B.
@@ -59,45 +103,124 @@
 
       * VOR01DLLG
            MOVE 0 TO W-EOF.
+           MOVE 0 TO W-VOR01-COUNT.
 
            PERFORM UNTIL W-EOF = 1
              READ VOR01DLL NEXT
                AT END
                  MOVE 1 TO W-EOF
                NOT AT END
-                 CONTINUE
+                 PERFORM STAMP-VOR01-LINE
+                 IF NOT W-CRLF-ALREADY-SET
+                   REWRITE VOR01DLLREC
+                   END-REWRITE
+                 ELSE
+                   MOVE "VOR01DLLG" TO W-CRLF-FILE-NAME
+                   MOVE W-VOR01-COUNT TO W-CRLF-KEY
+                   PERFORM WRITE-AUDIT-LOG
+                 END-IF
+                 ADD 1 TO W-VOR01-COUNT
              END-READ
-
-             MOVE X"0D0A" TO VOR01DLLREC(149:2)
-
-             REWRITE VOR01DLLREC
-
-             END-REWRITE
-
-
            END-PERFORM.
 
       * Then Vehicles
            MOVE 0 TO W-EOF.
+           MOVE 0 TO W-VOR02-COUNT.
 
            PERFORM UNTIL W-EOF = 1
              READ VOR02DLL NEXT
                AT END
                  MOVE 1 TO W-EOF
                NOT AT END
-                 CONTINUE
+                 PERFORM STAMP-VOR02-LINE
+                 IF NOT W-CRLF-ALREADY-SET
+                   REWRITE VOR02DLLREC
+                   END-REWRITE
+                 ELSE
+                   MOVE "VOR02DLLG" TO W-CRLF-FILE-NAME
+                   MOVE W-VOR02-COUNT TO W-CRLF-KEY
+                   PERFORM WRITE-AUDIT-LOG
+                 END-IF
+                 ADD 1 TO W-VOR02-COUNT
              END-READ
+           END-PERFORM.
 
-             MOVE X"0D0A" TO VOR02DLLREC(79:2)
+           PERFORM WRITE-CTL-TRAILERS.
 
-             REWRITE VOR02DLLREC
+       MAIN-E.
+           PERFORM PGM-END.
 
-             END-REWRITE
+      ******************************************************************
+      * Stamp X"0D0A" straight into VOR01DLLREC, unless it is already
+      *   there (a prior run already converted this record). Checked
+      *   and set directly against the FD record rather than a copied
+      *   work area, so there is no separate buffer length that has
+      *   to be kept big enough for this extract's real record.
+       STAMP-VOR01-LINE SECTION.
+       STAMP-VOR01-LINE-B.
+           MOVE 0 TO W-CRLF-ALREADY.
+           IF VOR01DLLREC(149:2) = X"0D0A"
+             MOVE 1 TO W-CRLF-ALREADY
+           ELSE
+             MOVE X"0D0A" TO VOR01DLLREC(149:2)
+           END-IF.
 
-           END-PERFORM.
+       STAMP-VOR01-LINE-E.
+           EXIT.
 
-       MAIN-E.
-           PERFORM PGM-END.
+      ******************************************************************
+      * Same stamp check as STAMP-VOR01-LINE, against VOR02DLLREC at
+      *   its own CRLF offset.
+       STAMP-VOR02-LINE SECTION.
+       STAMP-VOR02-LINE-B.
+           MOVE 0 TO W-CRLF-ALREADY.
+           IF VOR02DLLREC(79:2) = X"0D0A"
+             MOVE 1 TO W-CRLF-ALREADY
+           ELSE
+             MOVE X"0D0A" TO VOR02DLLREC(79:2)
+           END-IF.
+
+       STAMP-VOR02-LINE-E.
+           EXIT.
+
+      ******************************************************************
+      * One row per extract giving the record count the Windows-side
+      *   loader should expect.
+       WRITE-CTL-TRAILERS SECTION.
+       WRITE-CTL-TRAILERS-B.
+           MOVE SPACES          TO VORCTL-REC.
+           MOVE "VOR01DLLG"     TO VC-FILE-NAME.
+           MOVE W-VOR01-COUNT   TO VC-RECORD-COUNT.
+           WRITE VORCTL-REC.
+
+           MOVE SPACES          TO VORCTL-REC.
+           MOVE "VOR02DLLG"     TO VC-FILE-NAME.
+           MOVE W-VOR02-COUNT   TO VC-RECORD-COUNT.
+           WRITE VORCTL-REC.
+
+       WRITE-CTL-TRAILERS-E.
+           EXIT.
+
+      ******************************************************************
+      * A record that already had its CRLF stamped gets flagged here
+      *   instead of being stamped twice.
+       WRITE-AUDIT-LOG SECTION.
+       WRITE-AUDIT-LOG-B.
+           MOVE SPACES              TO AUDITLOG-REC.
+           MOVE "VAX000601C"        TO AL-PROGRAM-NAME.
+           MOVE L-RUN-NUMBER        TO AL-RUN-NUMBER.
+           ACCEPT AL-TS-DATE        FROM DATE YYYYMMDD.
+           ACCEPT AL-TS-TIME        FROM TIME.
+           MOVE W-CRLF-KEY          TO AL-RECORD-KEY.
+           STRING W-CRLF-FILE-NAME  DELIMITED BY SPACE
+                  " RECORD ALREADY CRLF-STAMPED - SKIPPED"
+                                    DELIMITED BY SIZE
+             INTO AL-PROBLEM-DESC
+           END-STRING.
+           WRITE AUDITLOG-REC.
+
+       WRITE-AUDIT-LOG-E.
+           EXIT.
 
       ******************************************************************
       * Opening files
@@ -115,6 +238,18 @@
            END-IF.
            MOVE 1 TO O-VOR02DLL.
 
+           OPEN OUTPUT VORCTL.
+           IF ST-VORCTL NOT = "00"
+             PERFORM PGM-END
+           END-IF.
+           MOVE 1 TO O-VORCTL.
+
+           OPEN EXTEND AUDITLOG.
+           IF ST-AUDITLOG NOT = "00"
+             PERFORM PGM-END
+           END-IF.
+           MOVE 1 TO O-AUDITLOG.
+
        OPEN-FILES-E.
            EXIT.
 
@@ -130,5 +265,13 @@
              CLOSE VOR02DLL
            END-IF.
 
+           IF O-VORCTL = 1
+             CLOSE VORCTL
+           END-IF.
+
+           IF O-AUDITLOG = 1
+             CLOSE AUDITLOG
+           END-IF.
+
            GOBACK.
 
