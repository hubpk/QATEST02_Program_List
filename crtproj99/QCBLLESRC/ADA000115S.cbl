@@ -34,6 +34,18 @@
            select ADOS-Upload
              assign        to database-ADA000115A.
 
+      *  Output suspense/reject file for rows that fail validation
+           select Reject-File
+             assign        to database-ADOSREJL0.
+
+      *  Output control-total reconciliation report
+           select Control-Report
+             assign        to database-ADOSCTLL0.
+
+      *  Output duplicate invoice header exception listing
+           select Dup-Report
+             assign        to database-ADOSDUPL0.
+
       *  Output interface headers
            select Iface-Header
              assign        to database-ADIFCHDRL0
@@ -47,6 +59,17 @@
              organization  is indexed
              access        is random
              record key    is externally-described-key.
+
+      *  Shared ADOS/VFS-UK/VOR batch audit/exception log
+           select Audit-Log
+             assign        to database-AUDITLOGL0.
+
+      *  Currency master - validates ws-Currency-Code before loading
+           select Currency-Master
+             assign        to database-ADCURMSTL0
+             organization  is indexed
+             access        is random
+             record key    is CURM-Currency-Code.
       /
        Data Division.
        File Section.
@@ -54,6 +77,31 @@
        FD  ADOS-Upload.
 
        01  ADOS-Upload-R               pic x(250).
+      /
+       FD  Reject-File.
+
+       01  Reject-R.
+           05  Rej-Record-Number       pic s9(5)      comp-3.
+           05  Rej-Run-Number          pic s9(7)      comp-3.
+           05  Rej-Reason              pic x(30).
+           05  Rej-Raw-Text            pic x(250).
+      /
+       FD  Control-Report.
+
+       01  Ctl-Report-R.
+           05  Ctl-Label               pic x(40).
+           05  Ctl-Amount              pic zz,zzz,zzz,zzz.99-.
+           05  Ctl-Count  redefines Ctl-Amount
+                                       pic z(17)9.
+           05  filler                  pic x(75).
+      /
+       FD  Dup-Report.
+
+       01  Dup-R.
+           05  Dup-Invoice-No          pic x(7).
+           05  Dup-New-Run-Number      pic s9(7)      comp-3.
+           05  Dup-Exist-Run-Number    pic s9(7)      comp-3.
+           05  Dup-Exist-Supplier      pic x(20).
       /
        FD  Iface-Header.
 
@@ -64,6 +112,17 @@
 
        01  Iface-Detail-R.
            copy dds-all-formats-i      of ADIFCDTLL0.
+      /
+       FD  Audit-Log.
+
+       01  AUDITLOG-REC.
+           copy AUDITLOGL0.
+      /
+       FD  Currency-Master.
+
+       01  Currency-Master-R.
+           05  CURM-Currency-Code      pic x(3).
+           05  CURM-Currency-Desc      pic x(30).
       /
        Working-Storage Section.
        01.
@@ -80,6 +139,51 @@
            05  ws-Detail-Flag          pic x          value space.
                88  ws-Detail-IK                       value '2'.
 
+      *  Set when the current invoice's header row was rejected to the
+      *  suspense file - its detail rows must follow it to suspense too.
+           05  ws-Header-Reject-Flag   pic x          value space.
+               88  ws-Header-Rejected                 value '1'.
+
+      *  Set when ca-Invoice-Header's pre-write lookup finds the
+      *  invoice number already on file - it's a genuine duplicate.
+           05  ws-Dup-Found-Flag       pic x          value space.
+               88  ws-Header-Duplicate                value '1'.
+
+      *  Set once a header has posted clean, so cc-Check-Invoice-Total
+      *  has a header amount to reconcile its detail lines against.
+           05  ws-Header-Posted-Flag   pic x          value space.
+               88  ws-Header-Posted                   value '1'.
+
+      *  Reason text for the row currently being sent to the suspense file
+           05  ws-Reject-Reason        pic x(30)      value spaces.
+           05  ws-Reject-Count         pic s9(5)   comp-3 value zero.
+
+      *  Header/detail tie-out for the invoice currently (or most
+      *  recently) posted - see cc-Check-Invoice-Total.
+           05  ws-Header-Invoice-Check pic x(7)       value spaces.
+           05  ws-Header-Amt-Check     pic s9(9)v99   comp-3 value zero.
+           05  ws-Detail-Amt-Total     pic s9(9)v99   comp-3 value zero.
+
+      *  Control totals for the end of run reconciliation report
+           05  ws-Csv-Row-Amt          pic s9(9)v99  comp-3 value zero.
+           05  ws-Csv-Ctl-Total        pic s9(11)v99 comp-3 value zero.
+           05  ws-Reject-Amt-Total     pic s9(11)v99 comp-3 value zero.
+           05  ws-Balance-Diff         pic s9(11)v99 comp-3 value zero.
+
+      *  Field delimiter actually used to scan ADOS-Upload-R - defaults
+      *  to comma, overridden from ls-Field-Delimiter in aa-Initialise.
+       01  ws-Delimiter                pic x          value ','.
+
+      *  Working fields for the quote-aware CSV scan in bb-Parse-Csv-Row
+       01.
+           05  ws-Csv-Ptr              pic s9(4)   comp-3.
+           05  ws-Csv-Field-No         pic s9(2)   comp-3.
+           05  ws-Csv-Field-Len        pic s9(4)   comp-3.
+           05  ws-Csv-Char             pic x.
+           05  ws-Csv-Field-Buffer     pic x(250).
+           05  ws-Csv-Quote-Flag       pic x       value space.
+               88  ws-In-Quotes                    value 'Y'.
+
       *  Initial unstring results
        01.
            05  ws-Supplier-Invoice     pic x(20).
@@ -106,6 +210,15 @@
            05  ws-Account-Dept         pic x(4).
            05  ws-Account-Anal         pic x(5).
 
+      *  Per-run archiving of the ADOS input and the interface files
+      *    it generated - see ad-Archive-Files.
+       01.
+           05  ws-Archive-Run-No       pic 9(7).
+           05  ws-Archive-Fail-File    pic x(10).
+           05  ws-Cmd-String           pic x(200).
+           05  ws-Cmd-Length           pic s9(10)v9(5) comp-3
+                                                      value 200.
+
        01.
            05  Save-Invoice-No         pic x(7).
            05  ws-Amount-Unedited      pic s9(11)v99.
@@ -133,19 +246,33 @@
            05  ls-Supplier-CR-Total    pic s9(9)v99   comp-3.
            05  ls-General-DR-Total     pic s9(9)v99   comp-3.
            05  ls-General-CR-Total     pic s9(9)v99   comp-3.
+
+      *  Input : Checkpoint/restart - skip ADOS-Upload records up to
+      *    and including this number (zero = start from record 1,
+      *    as before).
+       01  ls-Resume-Record-Number     pic s9(5)      comp-3.
+
+      *  Input : Field delimiter for the ADOS export - space means the
+      *    caller didn't say, so default to comma as before; otherwise
+      *    pass the actual delimiter character, e.g. X"09" for tab.
+       01  ls-Field-Delimiter          pic x.
       /
        Procedure Division
            using ls-Return-Code
                  ls-Run-Number
                  ls-Record-Number
-                 ls-Totals.
+                 ls-Totals
+                 ls-Resume-Record-Number
+                 ls-Field-Delimiter.
 
        a-Mainline Section.
        a-010.
            perform aa-Initialise.
 
+      *  A bad row is sent to the suspense file (see ba/ca/cb below) rather
+      *  than stopping the load - this loop only stops on end of file.
            perform
-             until ws-EOF  or  not ls-Return-Normal
+             until ws-EOF
                read ADOS-Upload
                  at end
                    set ws-EOF          to true
@@ -171,9 +298,19 @@
                                           ls-General-CR-Total
                                           ls-Record-Number.
 
+      *  Pipe/tab (or any other single-character) delimiter support -
+      *    a blank parameter just leaves the comma default in place.
+           if  ls-Field-Delimiter  not =  space
+               move ls-Field-Delimiter  to ws-Delimiter.
+
            open input    ADOS-Upload
-                output   Iface-Header
-                         Iface-Detail.
+                         Currency-Master
+                output   Reject-File
+                         Control-Report
+                         Dup-Report
+                         Iface-Detail
+                i-o      Iface-Header
+                extend   Audit-Log.
 
            move ls-Run-Number          to gaadRunNbr
                                           gbadRunNbr.
@@ -183,15 +320,175 @@
       /
        ab-Shutdown  section.
       **-------------------------------------------------------------**
-      **   Close files and anything else I think of.                 **
+      **   Print the control-total report, close files and anything   **
+      **     else I think of.                                         **
       **-------------------------------------------------------------**
        ab-010.
+      *  Reconcile the last invoice in the file - there's no further
+      *    header call to trigger this one otherwise.
+           perform cc-Check-Invoice-Total.
+
+           perform ac-Print-Control-Report.
+
+      *  Files must be closed before CPYF can copy them. Audit-Log
+      *    stays open a little longer, so ad-Archive-Files has
+      *    somewhere to report a CPYF that didn't take.
            close   ADOS-Upload
+                   Currency-Master
+                   Reject-File
+                   Control-Report
+                   Dup-Report
                    Iface-Header
                    Iface-Detail.
 
+           perform ad-Archive-Files.
+
+           close   Audit-Log.
+
        ab-990.
            exit.
+      /
+       ac-Print-Control-Report  section.
+      **-------------------------------------------------------------**
+      **   Reconciles the postings picked up in ls-Totals against an  **
+      **     independent total of the amounts read from ADOS-Upload,  **
+      **     allowing for whatever was diverted to the suspense file, **
+      **     and flags the run if the two don't tie out.              **
+      **-------------------------------------------------------------**
+       ac-010.
+           move 'ADA000115S CONTROL TOTAL RECONCILIATION'
+                                       to Ctl-Label.
+           move zero                  to Ctl-Amount.
+           write Ctl-Report-R.
+
+           move 'RUN NUMBER'          to Ctl-Label.
+           move ls-Run-Number         to Ctl-Count.
+           write Ctl-Report-R.
+
+           move 'SUPPLIER DR TOTAL'   to Ctl-Label.
+           move ls-Supplier-DR-Total  to Ctl-Amount.
+           write Ctl-Report-R.
+
+           move 'SUPPLIER CR TOTAL'   to Ctl-Label.
+           move ls-Supplier-CR-Total  to Ctl-Amount.
+           write Ctl-Report-R.
+
+           move 'GENERAL DR TOTAL'    to Ctl-Label.
+           move ls-General-DR-Total   to Ctl-Amount.
+           write Ctl-Report-R.
+
+           move 'GENERAL CR TOTAL'    to Ctl-Label.
+           move ls-General-CR-Total   to Ctl-Amount.
+           write Ctl-Report-R.
+
+           move 'ADOS CSV CONTROL TOTAL' to Ctl-Label.
+           move ws-Csv-Ctl-Total  to Ctl-Amount.
+           write Ctl-Report-R.
+
+           move 'REJECTED TO SUSPENSE TOTAL' to Ctl-Label.
+           move ws-Reject-Amt-Total to Ctl-Amount.
+           write Ctl-Report-R.
+
+           move 'REJECTED TO SUSPENSE COUNT' to Ctl-Label.
+           move ws-Reject-Count       to Ctl-Count.
+           write Ctl-Report-R.
+
+      *  The CSV control total must equal what got posted on the
+      *    supplier (header) side plus whatever was diverted to
+      *    suspense - anything left over means the load is out of
+      *    balance.
+           compute ws-Balance-Diff    = ws-Csv-Ctl-Total
+                                      - ls-Supplier-DR-Total
+                                      - ls-Supplier-CR-Total
+                                      - ls-General-DR-Total
+                                      - ls-General-CR-Total
+                                      - ws-Reject-Amt-Total.
+
+           move 'OUT OF BALANCE DIFFERENCE' to Ctl-Label.
+           move ws-Balance-Diff       to Ctl-Amount.
+           write Ctl-Report-R.
+
+           if  ws-Balance-Diff  not =  zero
+               move '**** RUN IS OUT OF BALANCE - INVESTIGATE ****'
+                                       to Ctl-Label
+               move zero              to Ctl-Amount
+               write Ctl-Report-R
+           else
+               move 'RUN IS IN BALANCE' to Ctl-Label
+               move zero              to Ctl-Amount
+               write Ctl-Report-R.
+
+       ac-990.
+           exit.
+      /
+       ad-Archive-Files  section.
+      **-------------------------------------------------------------**
+      **   Archive this run's ADOS input and the interface files it   **
+      **     generated, so they can be looked up later without        **
+      **     having to wait for the next save/restore cycle.          **
+      **-------------------------------------------------------------**
+       ad-010.
+           move ls-Run-Number          to ws-Archive-Run-No.
+
+           move spaces                 to ws-Cmd-String.
+           string 'CPYF FROMFILE(ADA000115A) TOFILE(ADOSARCL0) TOMBR(R'
+                    ws-Archive-Run-No
+                    ') MBROPT(*ADD) CRTFILE(*YES)'
+             delimited by size
+             into ws-Cmd-String
+           end-string.
+           move 'ADOSARCL0'            to ws-Archive-Fail-File.
+           call 'QCMDEXC' using ws-Cmd-String ws-Cmd-Length
+             on exception
+               perform ad-Write-Archive-Failure
+           end-call.
+
+           move spaces                 to ws-Cmd-String.
+           string 'CPYF FROMFILE(ADIFCHDRL0) TOFILE(ADOSARHL0) TOMBR(R'
+                    ws-Archive-Run-No
+                    ') MBROPT(*ADD) CRTFILE(*YES)'
+             delimited by size
+             into ws-Cmd-String
+           end-string.
+           move 'ADOSARHL0'            to ws-Archive-Fail-File.
+           call 'QCMDEXC' using ws-Cmd-String ws-Cmd-Length
+             on exception
+               perform ad-Write-Archive-Failure
+           end-call.
+
+           move spaces                 to ws-Cmd-String.
+           string 'CPYF FROMFILE(ADIFCDTLL0) TOFILE(ADOSARDL0) TOMBR(R'
+                    ws-Archive-Run-No
+                    ') MBROPT(*ADD) CRTFILE(*YES)'
+             delimited by size
+             into ws-Cmd-String
+           end-string.
+           move 'ADOSARDL0'            to ws-Archive-Fail-File.
+           call 'QCMDEXC' using ws-Cmd-String ws-Cmd-Length
+             on exception
+               perform ad-Write-Archive-Failure
+           end-call.
+
+       ad-990.
+           exit.
+      /
+      *  QCMDEXC signals a failed CPYF back as an escape message - the
+      *    CALL statement's own ON EXCEPTION phrase is what traps that
+      *    instead of letting it abend the job, so a failed archive
+      *    copy is recorded here rather than silently not happening.
+       ad-Write-Archive-Failure  section.
+       ad-Write-Archive-Failure-010.
+           move 'ADA000115S'            to AL-PROGRAM-NAME.
+           move ls-Run-Number           to AL-RUN-NUMBER.
+           accept AL-TS-DATE            from date yyyymmdd.
+           accept AL-TS-TIME            from time.
+           move ws-Archive-Fail-File    to AL-RECORD-KEY.
+           move 'CPYF TO ARCHIVE FILE FAILED - SEE JOBLOG'
+                                        to AL-PROBLEM-DESC.
+           write AUDITLOG-REC.
+
+       ad-Write-Archive-Failure-990.
+           exit.
       /
        ba-Reformat-Input  section.
       **-------------------------------------------------------------**
@@ -201,15 +498,7 @@
        ba-010.
            add 1                       to ls-Record-Number.
 
-           unstring ADOS-Upload-R
-             delimited by ','
-             into ws-Supplier-Invoice
-                  ws-Invoice-No
-                  ws-Currency-Code
-                  ws-Account
-                  ws-Amount
-                  ws-Description
-                  ws-DR-CR.
+           perform bb-Parse-Csv-Row.
 
       *  1st record normally contains column headers, if so drop record
            if  ws-1st-Time
@@ -217,8 +506,46 @@
                if  ws-Supplier-Invoice(1:8) = 'Supplier'
                    go to ba-990.
 
+      *  Checkpoint/restart - a rerun after an abort skips back over
+      *    whatever already loaded cleanly last time instead of
+      *    double-posting it. Save-Invoice-No still has to track the
+      *    invoice each skipped row belongs to, so a restart landing
+      *    mid-invoice doesn't mistake that invoice's first
+      *    post-resume detail line for a new header (see
+      *    ca-Invoice-Header's duplicate check). gbadInvNo/gbadLneNbr
+      *    are only ever set inside ca-Invoice-Header/cb-Invoice-Detail,
+      *    both of which this skip bypasses, so they have to be tracked
+      *    here too - otherwise the first detail line processed after
+      *    resuming mid-invoice would write against whatever invoice
+      *    number and line number happened to be left over from
+      *    initialisation instead of continuing the real ones.
+           if  ls-Resume-Record-Number  >  zero
+           and ls-Record-Number  <=  ls-Resume-Record-Number
+               if  ws-Invoice-No        Not =  Save-Invoice-No
+                   move ws-Invoice-No   to Save-Invoice-No
+                   perform
+                     until ws-Invoice-No(7:1)  not =  space
+                       move ws-Invoice-No(1:6) to ws-Invoice-No(2:6)
+                       move '0'                to ws-Invoice-No(1:1)
+                   end-perform
+                   move ws-Invoice-No   to gbadInvNo
+                   move zero            to gbadLneNbr
+               else
+                   add 1                to gbadLneNbr
+               end-if
+               go to ba-990.
+
            perform ga-Reformat-Amount.
 
+      *  Track an independent control total of every amount read, to
+      *    reconcile against what actually gets posted - see
+      *    ac-Print-Control-Report.
+           if  ws-Amount-Unedited  >  zero
+               move ws-Amount-Unedited  to ws-Csv-Row-Amt
+           else
+               compute ws-Csv-Row-Amt = ws-Amount-Unedited * -1.
+           add ws-Csv-Row-Amt       to ws-Csv-Ctl-Total.
+
       *  Load and write the header or detail record
            if  ws-Invoice-No  Not =  Save-Invoice-No
                move ws-Invoice-No      to Save-Invoice-No
@@ -228,12 +555,140 @@
 
        ba-990.
            exit.
+      /
+       bb-Parse-Csv-Row  section.
+      **-------------------------------------------------------------**
+      **   Split ADOS-Upload-R into its 7 fields, delimited by         **
+      **     ws-Delimiter (comma unless overridden by the caller via   **
+      **     ls-Field-Delimiter), honouring standard CSV double-       **
+      **     quoting so a quoted description containing the delimiter  **
+      **     doesn't shift every field after it. A doubled quote       **
+      **     inside a quoted field is an escaped literal quote.        **
+      **-------------------------------------------------------------**
+       bb-010.
+           move spaces                 to ws-Supplier-Invoice
+                                          ws-Invoice-No
+                                          ws-Currency-Code
+                                          ws-Account
+                                          ws-Amount
+                                          ws-Description
+                                          ws-DR-CR.
+
+           move 1                      to ws-Csv-Field-No.
+           move spaces                 to ws-Csv-Field-Buffer.
+           move zero                   to ws-Csv-Field-Len.
+           move space                  to ws-Csv-Quote-Flag.
+
+           perform
+             varying ws-Csv-Ptr from 1 by 1
+             until ws-Csv-Ptr > 250
+               move ADOS-Upload-R(ws-Csv-Ptr:1) to ws-Csv-Char
+
+               evaluate true
+                 when ws-Csv-Char = '"'
+                   if  ws-In-Quotes
+                       if  ws-Csv-Ptr  <  250
+                       and ADOS-Upload-R(ws-Csv-Ptr + 1:1) = '"'
+                           add 1            to ws-Csv-Field-Len
+                           move '"'         to
+                             ws-Csv-Field-Buffer(ws-Csv-Field-Len:1)
+                           add 1            to ws-Csv-Ptr
+                       else
+                           move space       to ws-Csv-Quote-Flag
+                       end-if
+                   else
+                       set ws-In-Quotes     to true
+                   end-if
+                 when ws-Csv-Char = ws-Delimiter  and  not ws-In-Quotes
+                   perform bc-Store-Csv-Field
+                   add 1                to ws-Csv-Field-No
+                   move spaces          to ws-Csv-Field-Buffer
+                   move zero            to ws-Csv-Field-Len
+                 when other
+                   add 1                to ws-Csv-Field-Len
+                   move ws-Csv-Char     to
+                     ws-Csv-Field-Buffer(ws-Csv-Field-Len:1)
+               end-evaluate
+           end-perform.
+
+           perform bc-Store-Csv-Field.
+
+       bb-990.
+           exit.
+      /
+       bc-Store-Csv-Field  section.
+      **-------------------------------------------------------------**
+      **   Move the field just scanned by bb-Parse-Csv-Row into the   **
+      **     matching unstring-result field.                          **
+      **-------------------------------------------------------------**
+       bc-010.
+           evaluate ws-Csv-Field-No
+             when 1  move ws-Csv-Field-Buffer to ws-Supplier-Invoice
+             when 2  move ws-Csv-Field-Buffer to ws-Invoice-No
+             when 3  move ws-Csv-Field-Buffer to ws-Currency-Code
+             when 4  move ws-Csv-Field-Buffer to ws-Account
+             when 5  move ws-Csv-Field-Buffer to ws-Amount
+             when 6  move ws-Csv-Field-Buffer to ws-Description
+             when 7  move ws-Csv-Field-Buffer to ws-DR-CR
+             when other
+                 continue
+           end-evaluate.
+
+       bc-990.
+           exit.
+      /
+       da-Write-Reject  section.
+      **-------------------------------------------------------------**
+      **   Write a bad row to the suspense file instead of stopping   **
+      **     the load - carries the raw ADOS text so it can be        **
+      **     corrected and resubmitted.                               **
+      **-------------------------------------------------------------**
+       da-010.
+           move ls-Record-Number       to Rej-Record-Number.
+           move ls-Run-Number          to Rej-Run-Number.
+           move ws-Reject-Reason       to Rej-Reason.
+           move ADOS-Upload-R          to Rej-Raw-Text.
+           write Reject-R.
+
+           add 1                       to ws-Reject-Count.
+           add ws-Csv-Row-Amt       to ws-Reject-Amt-Total.
+           set ls-Return-Not-Numeric   to true.
+
+           perform db-Write-Audit-Log.
+
+       da-990.
+           exit.
+      /
+       db-Write-Audit-Log  section.
+      **-------------------------------------------------------------**
+      **   Drop a row onto the shared ADOS/VFS-UK/VOR audit log so a   **
+      **     rejected row can be looked up later without re-running   **
+      **     the job.                                                 **
+      **-------------------------------------------------------------**
+       db-010.
+           move 'ADA000115S'            to AL-PROGRAM-NAME.
+           move ls-Run-Number           to AL-RUN-NUMBER.
+           accept AL-TS-DATE            from date yyyymmdd.
+           accept AL-TS-TIME            from time.
+           move ws-Invoice-No           to AL-RECORD-KEY.
+           move ws-Reject-Reason        to AL-PROBLEM-DESC.
+           write AUDITLOG-REC.
+
+       db-990.
+           exit.
       /
        ca-Invoice-Header  section.
       **-------------------------------------------------------------**
       **   Load and write header record.                             **
       **-------------------------------------------------------------**
        ca-010.
+      *  Reconcile the invoice we just finished against the detail
+      *    lines its header committed to, before starting this one.
+           perform cc-Check-Invoice-Total.
+
+      *  New header - clear the reject flag its detail lines test below.
+           move space                  to ws-Header-Reject-Flag.
+
       *  Insert leading zeros to invoice number
            perform
              until ws-Invoice-No(7:1)  not =  space
@@ -241,9 +696,42 @@
                move '0'                to ws-Invoice-No(1:1)
            end-perform.
            if  ws-Invoice-No  not numeric
-               set ls-Return-Not-Numeric   to true
+               move 'INVOICE NO NOT NUMERIC'  to ws-Reject-Reason
+               perform da-Write-Reject
+               set ws-Header-Rejected to true
+               go to ca-990.
+
+      *  Look this invoice number up on the interface file before
+      *    loading anything else - a genuine duplicate must not
+      *    clobber, or have detail lines added to, whatever's already
+      *    posted under that key.
+           move space                  to ws-Dup-Found-Flag.
+           move ws-Invoice-No          to gaadInvNo.
+           read Iface-Header
+             invalid key
+               continue
+             not invalid key
+               set ws-Header-Duplicate to true
+           end-read.
+
+           if  ws-Header-Duplicate
+               move ws-Invoice-No          to Dup-Invoice-No
+               move ls-Run-Number          to Dup-New-Run-Number
+               move gaadRunNbr              to Dup-Exist-Run-Number
+               move gaadSppInv              to Dup-Exist-Supplier
+               write Dup-R
+               move 'DUPLICATE INVOICE HEADER' to ws-Reject-Reason
+               perform da-Write-Reject
+               set ws-Header-Rejected       to true
                go to ca-990.
 
+      *  The lookup read above loads the whole record area from
+      *    Iface-Header, including gaadRunNbr - restore this run's own
+      *    number (captured for Dup-Exist-Run-Number first, above)
+      *    before anything in this record area gets written again.
+           move ls-Run-Number          to gaadRunNbr
+                                          gbadRunNbr.
+
       *  Unstring supplier account into location, account and nature.
            unstring ws-Account
              delimited by '.'
@@ -257,7 +745,9 @@
                move '0'                  to ws-Supplier-Loc(1:1)
            end-perform.
            if  ws-Supplier-Loc  not numeric
-               set ls-Return-Not-Numeric   to true
+               move 'SUPPLIER LOC NOT NUMERIC' to ws-Reject-Reason
+               perform da-Write-Reject
+               set ws-Header-Rejected to true
                go to ca-990.
 
            perform
@@ -266,13 +756,28 @@
                move '0'                  to ws-Supplier-Acc(1:1)
            end-perform.
            if  ws-Supplier-Acc  not numeric
-               set ls-Return-Not-Numeric   to true
+               move 'SUPPLIER ACC NOT NUMERIC' to ws-Reject-Reason
+               perform da-Write-Reject
+               set ws-Header-Rejected to true
                go to ca-990.
 
            if  ws-Supplier-Nature  not numeric
-               set ls-Return-Not-Numeric   to true
+               move 'SUPPLIER NATURE NOT NUMERIC' to ws-Reject-Reason
+               perform da-Write-Reject
+               set ws-Header-Rejected to true
                go to ca-990.
 
+      *  Validate currency code against the currency master before
+      *    this invoice is loaded.
+           move ws-Currency-Code       to CURM-Currency-Code.
+           read Currency-Master
+             invalid key
+               move 'INVALID CURRENCY CODE' to ws-Reject-Reason
+               perform da-Write-Reject
+               set ws-Header-Rejected to true
+               go to ca-990
+           end-read.
+
       *  Remove leading space from DR/CR flag
            if  ws-DR-CR(1:1)  =  space
                move ws-DR-CR(2:2)      to ws-DR-CR.
@@ -297,6 +802,13 @@
 
            perform xa-Write-Header.
 
+      *  Remember this header's amount so cc-Check-Invoice-Total can
+      *    tie it out against the detail lines that follow it.
+           move gaadInvNo              to ws-Header-Invoice-Check.
+           move gaadSupAmt             to ws-Header-Amt-Check.
+           move zero                   to ws-Detail-Amt-Total.
+           set ws-Header-Posted        to true.
+
            if  ws-DR
                add gaadSupAmt          to ls-Supplier-DR-Total
                set ws-General-CR       to true
@@ -316,6 +828,14 @@
       **   Load and write the invoice details                        **
       **-------------------------------------------------------------**
        cb-010.
+      *  The header for this invoice was itself rejected - this detail
+      *  line has nowhere valid to post against, so it follows the
+      *  header to the suspense file instead.
+           if  ws-Header-Rejected
+               move 'DETAIL FOR REJECTED HEADER' to ws-Reject-Reason
+               perform da-Write-Reject
+               go to cb-990.
+
       *  Unstring the account location, number, tax code, department
       *  and analytical.
            unstring ws-Account
@@ -333,7 +853,8 @@
                move '0'                  to ws-Account-Loc(1:1)
            end-perform.
            if  ws-Account-Loc  not numeric
-               set ls-Return-Not-Numeric   to true
+               move 'ACCOUNT LOC NOT NUMERIC' to ws-Reject-Reason
+               perform da-Write-Reject
                go to cb-990.
 
            perform
@@ -342,7 +863,8 @@
                move '0'                  to ws-Account-No(1:1)
            end-perform.
            if  ws-Account-No  not numeric
-               set ls-Return-Not-Numeric   to true
+               move 'ACCOUNT NO NOT NUMERIC' to ws-Reject-Reason
+               perform da-Write-Reject
                go to cb-990.
 
            perform
@@ -351,7 +873,8 @@
                move '0'                  to  ws-Account-Tax(1:1)
            end-perform.
            if  ws-Account-Tax  not numeric
-               set ls-Return-Not-Numeric   to true
+               move 'ACCOUNT TAX NOT NUMERIC' to ws-Reject-Reason
+               perform da-Write-Reject
                go to cb-990.
 
            perform
@@ -360,7 +883,8 @@
                move '0'                  to ws-Account-Dept(1:1)
            end-perform.
            if  ws-Account-Dept  not numeric
-               set ls-Return-Not-Numeric   to true
+               move 'ACCOUNT DEPT NOT NUMERIC' to ws-Reject-Reason
+               perform da-Write-Reject
                go to cb-990.
 
            perform
@@ -369,7 +893,8 @@
                move '0'                  to ws-Account-Anal(1:1)
            end-perform.
            if  ws-Account-Anal  not numeric
-               set ls-Return-Not-Numeric   to true
+               move 'ACCOUNT ANAL NOT NUMERIC' to ws-Reject-Reason
+               perform da-Write-Reject
                go to cb-990.
 
            add 1                       to gbadLneNbr.
@@ -386,6 +911,8 @@
                compute gbAdAmt         = ws-Amount-Unedited * -1.
            perform xb-Write-Detail.
 
+           add gbAdAmt                 to ws-Detail-Amt-Total.
+
            if ws-General-DR
                add gbAdAmt             to ls-General-DR-Total
            else
@@ -393,6 +920,32 @@
 
        cb-990.
            exit.
+      /
+       cc-Check-Invoice-Total  section.
+      **-------------------------------------------------------------**
+      **   Reconcile the detail lines just posted against the header  **
+      **     amount that started them - called just before the next   **
+      **     header posts, and once more at end of run for the last   **
+      **     invoice in the file.                                     **
+      **-------------------------------------------------------------**
+       cc-010.
+           if  ws-Header-Posted
+               if  ws-Detail-Amt-Total  not =  ws-Header-Amt-Check
+                   move 'ADA000115S'       to AL-PROGRAM-NAME
+                   move ls-Run-Number      to AL-RUN-NUMBER
+                   accept AL-TS-DATE       from date yyyymmdd
+                   accept AL-TS-TIME       from time
+                   move ws-Header-Invoice-Check
+                                           to AL-RECORD-KEY
+                   move 'HEADER/DETAIL AMOUNT MISMATCH'
+                                           to AL-PROBLEM-DESC
+                   write AUDITLOG-REC
+               end-if
+               move space               to ws-Header-Posted-Flag
+           end-if.
+
+       cc-990.
+           exit.
       /
        ga-Reformat-Amount  section.
       **-------------------------------------------------------------**
