@@ -0,0 +1,205 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NVA001601S.
+
+      **************************************************************************
+      *  VFS-UK application. IRN-7375                                          *
+      *                                                                        *
+      *  Interactive inquiry - look up the AOL code(s) PFORDPACL1 holds        *
+      *    for a given InvBCV, without having to wait for the next             *
+      *    NVA001600S batch enrichment run.                                    *
+      *                                                                        *
+      *  Change:                                                               *
+      *  IPNxxxx yyyy/mm/dd BZxxx Comment                                      *
+      **************************************************************************
+
+       ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+         SOURCE-COMPUTER.      IBM-AS400.
+         OBJECT-COMPUTER.      IBM-AS400.
+
+        INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+      * AOL codes - same file NVA001600S enriches from
+           SELECT PFORD  ASSIGN        TO DATABASE-PFORDPACL1
+                         ORGANIZATION  IS INDEXED
+                         ACCESS        IS DYNAMIC
+                         RECORD KEY    IS EXTERNALLY-DESCRIBED-KEY
+                         FILE STATUS   IS ST-PFORD.
+
+       DATA DIVISION.
+        FILE SECTION.
+         FD PFORD.
+          01 PFORDREC.
+            COPY DDS-ALL-FORMATS OF PFORDPACL1.
+
+       WORKING-STORAGE SECTION.
+        01  ST-PFORD       PIC X(2).
+        01  O-PFORD        PIC 9 VALUE ZERO.
+
+        01 W-EXIT-FLAG      PIC 9 VALUE ZERO.
+           88 W-EXIT                   VALUE 1.
+
+        01 W-INQUIRY-KEY    PIC X(15).
+        01 W-STATUS-MSG  PIC X(20).
+        01 W-MORE-MSG       PIC X(20).
+        01 W-CONTINUE       PIC X(01).
+
+      * One matching PFORDPACL1 row currently on screen, and whether
+      *   there are more rows behind it for the same InvBCV - there
+      *   may be multiple AOL codes for one InvBCV (see NVA001600S).
+        01 W-DISP-PACCDE    PIC X(10).
+        01 W-DISP-PACSTS    PIC X(01).
+
+        01 W-NO-MORE-FLAG   PIC 9 VALUE ZERO.
+           88 W-NO-MORE             VALUE 1.
+        01 W-STOP-PAGE-FLAG PIC 9 VALUE ZERO.
+           88 W-STOP-PAGING         VALUE 1.
+
+       SCREEN SECTION.
+        01 SCR-INQUIRY.
+           05 BLANK SCREEN.
+           05 LINE 1  COLUMN 1  VALUE "PFORDPACL1 AOL CODE INQUIRY".
+           05 LINE 3  COLUMN 1  VALUE "INVBCV (BLANK TO EXIT):".
+           05 LINE 3  COLUMN 26 PIC X(15) USING W-INQUIRY-KEY.
+           05 LINE 5  COLUMN 1  VALUE "AOL CODE :".
+           05 LINE 5  COLUMN 13 PIC X(10) FROM W-DISP-PACCDE.
+           05 LINE 6  COLUMN 1  VALUE "STATUS   :".
+           05 LINE 6  COLUMN 13 PIC X(01) FROM W-DISP-PACSTS.
+           05 LINE 7  COLUMN 1  PIC X(20) FROM W-MORE-MSG.
+           05 LINE 7  COLUMN 22 VALUE "MORE (ENTER=NEXT,N=NEW SRCH):".
+           05 LINE 7  COLUMN 52 PIC X(01) USING W-CONTINUE.
+           05 LINE 8  COLUMN 1  PIC X(20) FROM W-STATUS-MSG.
+
+      ***************************************************************
+       PROCEDURE DIVISION.
+       MAIN SECTION.
+       MAIN-B.
+           OPEN INPUT PFORD.
+           IF ST-PFORD NOT = "00"
+             GO TO MAIN-E
+           END-IF.
+           MOVE 1 TO O-PFORD.
+
+           PERFORM UNTIL W-EXIT
+             PERFORM GET-INQUIRY-KEY
+             IF NOT W-EXIT
+               PERFORM START-AOL-SCAN
+               IF W-NO-MORE
+      * START itself found nothing for this key - show the status
+      *   line once before going back for a new key.
+                 PERFORM DISPLAY-RESULT
+               ELSE
+                 MOVE 0 TO W-STOP-PAGE-FLAG
+                 PERFORM UNTIL W-NO-MORE OR W-STOP-PAGING
+                   PERFORM READ-NEXT-MATCH
+                   PERFORM DISPLAY-RESULT
+                   IF NOT W-NO-MORE
+                     PERFORM GET-CONTINUE-RESPONSE
+                   END-IF
+                 END-PERFORM
+               END-IF
+             END-IF
+           END-PERFORM.
+
+       MAIN-E.
+           GO TO PGM-END.
+
+      ******************************************************************
+       GET-INQUIRY-KEY SECTION.
+       GET-INQUIRY-KEY-B.
+           MOVE SPACES TO W-INQUIRY-KEY.
+           MOVE SPACES TO W-STATUS-MSG.
+           MOVE SPACES TO W-MORE-MSG.
+           MOVE SPACES TO W-DISP-PACCDE.
+           MOVE SPACES TO W-DISP-PACSTS.
+           DISPLAY SCR-INQUIRY.
+           ACCEPT SCR-INQUIRY.
+           IF W-INQUIRY-KEY = SPACES
+             SET W-EXIT TO TRUE
+           END-IF.
+
+       GET-INQUIRY-KEY-E.
+           EXIT.
+
+      ******************************************************************
+      * Positions PFORD at the first row (if any) whose InvBCV key
+      *   matches W-INQUIRY-KEY - READ-NEXT-MATCH below then pages
+      *   through every row for that same InvBCV, since one InvBCV
+      *   can carry more than one PFORDPACL1 row.
+       START-AOL-SCAN SECTION.
+       START-AOL-SCAN-B.
+           MOVE 0 TO W-NO-MORE-FLAG.
+           MOVE W-INQUIRY-KEY TO HXIOINVBCV OF PFORD.
+           MOVE SPACES        TO HXIOPACCDE OF PFORD.
+           START PFORD KEY >= EXTERNALLY-DESCRIBED-KEY
+             INVALID KEY
+               SET W-NO-MORE TO TRUE
+               MOVE "RECORD NOT FOUND"   TO W-STATUS-MSG
+           END-START.
+
+       START-AOL-SCAN-E.
+           EXIT.
+
+      ******************************************************************
+       READ-NEXT-MATCH SECTION.
+       READ-NEXT-MATCH-B.
+           READ PFORD NEXT
+             AT END
+               SET W-NO-MORE TO TRUE
+           END-READ.
+
+           IF NOT W-NO-MORE
+             IF HXIOINVBCV OF PFORD NOT = W-INQUIRY-KEY
+               SET W-NO-MORE TO TRUE
+             END-IF
+           END-IF.
+
+           IF W-NO-MORE
+             MOVE SPACES              TO W-DISP-PACCDE
+             MOVE SPACES              TO W-DISP-PACSTS
+             MOVE SPACES              TO W-MORE-MSG
+             IF W-STATUS-MSG = SPACES
+               MOVE "NO MORE MATCHES"   TO W-STATUS-MSG
+             END-IF
+           ELSE
+             MOVE HXIOPACCDE OF PFORD TO W-DISP-PACCDE
+             MOVE HXICPACSTS OF PFORD TO W-DISP-PACSTS
+             MOVE SPACES              TO W-STATUS-MSG
+             MOVE "MORE MATCHES EXIST"   TO W-MORE-MSG
+           END-IF.
+
+       READ-NEXT-MATCH-E.
+           EXIT.
+
+      ******************************************************************
+      * Lets the user page to the next matching row, or type N to
+      *   abandon the remaining matches and key a new InvBCV.
+       GET-CONTINUE-RESPONSE SECTION.
+       GET-CONTINUE-RESPONSE-B.
+           MOVE SPACES TO W-CONTINUE.
+           DISPLAY SCR-INQUIRY.
+           ACCEPT SCR-INQUIRY.
+           IF W-CONTINUE = "N" OR W-CONTINUE = "n"
+             SET W-STOP-PAGING TO TRUE
+           END-IF.
+
+       GET-CONTINUE-RESPONSE-E.
+           EXIT.
+
+      ******************************************************************
+       DISPLAY-RESULT SECTION.
+       DISPLAY-RESULT-B.
+           DISPLAY SCR-INQUIRY.
+
+       DISPLAY-RESULT-E.
+           EXIT.
+
+      ******************************************************************
+       PGM-END SECTION.
+       PGM-END-B.
+           IF O-PFORD = 1
+             CLOSE PFORD
+             MOVE 0 TO O-PFORD
+           END-IF.
+
+           GOBACK.
