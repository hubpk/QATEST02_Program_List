@@ -12,8 +12,13 @@
        01  WS-ACFNTENBRS-STR.
            05  WS-ACFNTENBRS-DATE      PIC 9(8).
            05  WS-ACFNTENBRS-FIELDS    REDEFINES WS-ACFNTENBRS-DATE.
-               10  FILLER              PIC 9(5).
-               10  WS-ACFNTENBRS-M     PIC 9.
+               10  FILLER              PIC 9(2).
+               10  WS-ACFNTENBRS-YY    PIC 9(2).
+               10  WS-ACFNTENBRS-MM    PIC 9(2).
+               10  WS-ACFNTENBRS-MM-R  REDEFINES
+                                        WS-ACFNTENBRS-MM.
+                   15  FILLER          PIC 9.
+                   15  WS-ACFNTENBRS-M PIC 9.
                10  WS-ACFNTENBRS-DD    PIC 9(2).
       *.End.of.user.source.............................................
      **
@@ -22,7 +27,23 @@
       *.Start.of.user.source...........................................
            MOVE USR-PARM-I-ACIFINVD
              TO WS-ACFNTENBRS-DATE     OF WS-ACFNTENBRS-STR
+      * YY/MM/DD folded into one number so two invoices on the same
+      *   day/month in different years no longer fold onto the same
+      *   note number, and the full two-digit month is used rather
+      *   than just its second digit
            COMPUTE USR-PARM-O-TCNOTNBR
-             = (WS-ACFNTENBRS-DD       OF WS-ACFNTENBRS-STR  * 10)
-              + WS-ACFNTENBRS-M
+             = (WS-ACFNTENBRS-YY       OF WS-ACFNTENBRS-STR  * 10000)
+              + (WS-ACFNTENBRS-MM      OF WS-ACFNTENBRS-STR  * 100)
+              + WS-ACFNTENBRS-DD       OF WS-ACFNTENBRS-STR
+      * A 6-digit result that won't fit the receiving field must not
+      *   be allowed to truncate to a wrong value, so fall back to
+      *   the pre-existing DD*10+M formula, which is guaranteed to
+      *   fit in the 6-digit receiver since it's what this field
+      *   already held.
+             ON SIZE ERROR
+               COMPUTE USR-PARM-O-TCNOTNBR
+                 = (WS-ACFNTENBRS-DD     OF WS-ACFNTENBRS-STR  * 10)
+                  + WS-ACFNTENBRS-M      OF WS-ACFNTENBRS-STR
+               END-COMPUTE
+           END-COMPUTE
       *.End.of.user.source.............................................
